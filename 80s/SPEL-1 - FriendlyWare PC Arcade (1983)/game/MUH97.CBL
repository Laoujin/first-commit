@@ -0,0 +1,231 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MUH97.
+	AUTHOR. EROKOM AS.
+*******************************************************************
+*********  MUHYIL'DEN HESAP BAZINDA MIZAN CIKARMA             *****
+********* HESAP NO TIPI : 283/3                               *****
+********* TARIH         : 22/09/1986                          *****
+*******************************************************************
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER. NCR-PC.
+	OBJECT-COMPUTER. NCR-PC.
+	SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT MUHYIL ASSIGN TO RANDOM "YENI.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS YHYUKNO-ANAHTAR
+			ALTERNATE RECORD KEY YHFISNO  WITH DUPLICATES
+			ALTERNATE RECORD KEY YHFISKEY WITH DUPLICATES
+			FILE STATUS IS DS-MUHYIL.
+		SELECT BAKIYE ASSIGN TO RANDOM "BAKIYE.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS BANAHTAR
+			FILE STATUS IS DS-BAKIYE.
+		SELECT KONTROL ASSIGN TO RANDOM "KONTROL.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS KANAHTAR
+			FILE STATUS IS DS-KONTROL.
+		SELECT BILANCO ASSIGN TO PRINTER "BILANCO.LST".
+	DATA DIVISION.
+	FILE SECTION.
+		COPY "MUHYIL.COP".
+		COPY "KONTROL.COP".
+		COPY "BAKIYE.COP".
+	FD	BILANCO	LABEL RECORDS STANDARD.
+	01	M-SATIR				PIC X(132).
+	WORKING-STORAGE SECTION.
+	77	WSIRKET		PIC X(1) VALUE SPACES.
+	77	DS-MUHYIL	PIC X(2).
+	77	DS-BAKIYE	PIC X(2).
+	77	WSAYAC		PIC 9(3) VALUE ZERO.
+	77	TIX		PIC 9(3) COMP VALUE ZERO.
+	77	RTUTAR		PIC ZZZ.ZZZ.ZZZ,ZZ.
+	77	BILANCO-ACIK	PIC X(1) VALUE "H".
+	77	HESAP-BULUNDU	PIC X(1) VALUE "H".
+	77	TIX-BULUNAN	PIC 9(3) COMP VALUE ZERO.
+	77	DS-KONTROL	PIC X(2).
+	77	KONTROL-VARMI	PIC X(1) VALUE "H".
+	77	WYIL		PIC X(2) VALUE SPACES.
+	77	TABLO-TASTI	PIC X(1) VALUE "H".
+	77	WATLANAN	PIC 9(5) VALUE ZERO.
+	77	GATLANAN	PIC Z(4)9.
+	01	WTARIH		PIC 9(6).
+	01	WTARIH-R REDEFINES WTARIH.
+		02 WTYIL		PIC 99.
+		02 WTAY			PIC 99.
+		02 WTGUN		PIC 99.
+	01	WSONOKUNAN.
+		02 WSONSIRKET		PIC X(1).
+		02 WSONYUKNO		PIC X(5).
+	01	HESAP-TABLOSU.
+		02 HESAP-SATIRI OCCURS 200 TIMES.
+			03 T-HESNO	PIC X(9).
+			03 T-ACIK	PIC 9(11)V99 COMP-3.
+			03 T-BORC	PIC 9(11)V99 COMP-3.
+			03 T-ALAC	PIC 9(11)V99 COMP-3.
+	PROCEDURE DIVISION.
+	BASLA.
+		OPEN INPUT MUHYIL.
+		PERFORM BAKIYE-AC.
+		ACCEPT WTARIH FROM DATE.
+		DISPLAY SPACE ERASE.
+		DISPLAY "MUH97 - HESAP BAZINDA MIZAN" LINE 1 POSITION 1
+			REVERSE.
+		DISPLAY "----------------------------------------------"
+			LINE 2 POSITION 1.
+		DISPLAY "SIRKET KODU GIRINIZ ? [ ]" LINE 4 POSITION 25.
+		ACCEPT WSIRKET LINE 4 POSITION 48 TAB.
+		DISPLAY "MIZAN YILI GIRINIZ (YY) ? [  ]"
+			LINE 5 POSITION 25.
+		ACCEPT WYIL LINE 5 POSITION 53 TAB.
+		MOVE WSIRKET TO KSIRKET.
+		MOVE WYIL TO KYIL.
+		PERFORM KONTROL-AC.
+		READ KONTROL INVALID KEY
+			MOVE SPACES TO KMIZANYUKNO-ANAHTAR
+			MOVE "H" TO KONTROL-VARMI.
+		IF DS-KONTROL = "00"
+			MOVE "E" TO KONTROL-VARMI.
+		MOVE KMIZANYUKNO-ANAHTAR TO WSONOKUNAN.
+		MOVE WSIRKET TO YHSIRKET.
+		IF KMIZANYUKNO-ANAHTAR = SPACES
+			MOVE LOW-VALUES TO YHYUKNO
+			START MUHYIL KEY IS NOT LESS THAN
+				YHYUKNO-ANAHTAR
+				INVALID KEY GO TO YAZ
+		ELSE
+			MOVE KMIZANYUKNO-ANAHTAR TO YHYUKNO-ANAHTAR
+			START MUHYIL KEY IS GREATER THAN YHYUKNO-ANAHTAR
+				INVALID KEY GO TO YAZ.
+	OKU.
+		READ MUHYIL NEXT RECORD AT END GO TO YAZ.
+		IF YHSIRKET NOT = WSIRKET GO TO YAZ.
+		IF YHAKTARILYIL NOT = KYIL GO TO OKU.
+		MOVE YHYUKNO-ANAHTAR TO WSONOKUNAN.
+		PERFORM HESAP-BUL.
+		IF TIX > WSAYAC GO TO OKU.
+		IF YHBA = "A" ADD YHTL TO T-ALAC(TIX)
+			     ELSE
+			     ADD YHTL TO T-BORC(TIX).
+		GO TO OKU.
+	YAZ.
+		IF KONTROL-VARMI = "E"
+			MOVE WSONOKUNAN TO KMIZANYUKNO-ANAHTAR
+			REWRITE KONTROL-KAYDI.
+		OPEN OUTPUT BILANCO.
+		MOVE "E" TO BILANCO-ACIK.
+		PERFORM MIZAN-BASLIK.
+		PERFORM MIZAN-SATIR
+			VARYING TIX FROM 1 BY 1 UNTIL TIX > WSAYAC.
+		PERFORM TASMA-UYARI.
+		DISPLAY "MIZAN CIKARILDI, HESAP SAYISI :"
+			LINE 10 POSITION 25.
+		DISPLAY WSAYAC LINE 10 POSITION 58.
+		ACCEPT WSIRKET LINE 24 POSITION 25.
+	KAPAT.
+		CLOSE MUHYIL BAKIYE KONTROL.
+		IF BILANCO-ACIK = "E" CLOSE BILANCO.
+		STOP RUN.
+	BAKIYE-AC.
+		OPEN I-O BAKIYE.
+		IF DS-BAKIYE = "35"
+			OPEN OUTPUT BAKIYE
+			CLOSE BAKIYE
+			OPEN I-O BAKIYE.
+	KONTROL-AC.
+		OPEN I-O KONTROL.
+		IF DS-KONTROL = "35"
+			OPEN OUTPUT KONTROL
+			CLOSE KONTROL
+			OPEN I-O KONTROL.
+	HESAP-BUL.
+		MOVE "H" TO HESAP-BULUNDU.
+		PERFORM HESAP-ARA
+			VARYING TIX FROM 1 BY 1
+			UNTIL TIX > WSAYAC OR HESAP-BULUNDU = "E".
+		IF HESAP-BULUNDU = "E" MOVE TIX-BULUNAN TO TIX.
+		IF HESAP-BULUNDU NOT = "E" AND WSAYAC < 200
+			PERFORM HESAP-EKLE.
+		IF HESAP-BULUNDU NOT = "E" AND WSAYAC NOT < 200
+			MOVE "E" TO TABLO-TASTI
+			ADD 1 TO WATLANAN.
+	HESAP-ARA.
+		IF T-HESNO(TIX) = YHHESNO
+			MOVE TIX TO TIX-BULUNAN
+			MOVE "E" TO HESAP-BULUNDU.
+	HESAP-EKLE.
+		ADD 1 TO WSAYAC.
+		MOVE WSAYAC TO TIX.
+		MOVE YHHESNO TO T-HESNO(TIX).
+		MOVE ZERO TO T-BORC(TIX) T-ALAC(TIX).
+		MOVE WSIRKET TO BSIRKET.
+		MOVE YHHESNO TO BHESNO.
+		READ BAKIYE INVALID KEY MOVE ZERO TO T-ACIK(TIX).
+		IF DS-BAKIYE = "00" MOVE BBAKIYE TO T-ACIK(TIX).
+	MIZAN-BASLIK.
+		MOVE SPACES TO M-SATIR.
+		MOVE "HESAP BAZINDA MIZAN" TO M-SATIR(30:19).
+		WRITE M-SATIR AFTER ADVANCING PAGE.
+		MOVE SPACES TO M-SATIR.
+		MOVE "SIRKET KODU :" TO M-SATIR(1:13).
+		MOVE WSIRKET TO M-SATIR(15:1).
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO M-SATIR.
+		MOVE "MIZAN YILI  :" TO M-SATIR(1:13).
+		MOVE WYIL TO M-SATIR(15:2).
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO M-SATIR.
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO M-SATIR.
+		MOVE "HESAP NO" TO M-SATIR(1:8).
+		MOVE "ACILIS" TO M-SATIR(15:6).
+		MOVE "BORC" TO M-SATIR(32:4).
+		MOVE "ALACAK" TO M-SATIR(49:6).
+		MOVE "KAPANIS" TO M-SATIR(66:7).
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE ALL "-" TO M-SATIR.
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+	MIZAN-SATIR.
+		MOVE SPACES TO M-SATIR.
+		MOVE T-HESNO(TIX) TO M-SATIR(1:9).
+		MOVE T-ACIK(TIX) TO RTUTAR.
+		MOVE RTUTAR TO M-SATIR(15:15).
+		MOVE T-BORC(TIX) TO RTUTAR.
+		MOVE RTUTAR TO M-SATIR(32:15).
+		MOVE T-ALAC(TIX) TO RTUTAR.
+		MOVE RTUTAR TO M-SATIR(49:15).
+		COMPUTE T-ACIK(TIX) = T-ACIK(TIX) + T-BORC(TIX)
+			- T-ALAC(TIX).
+		MOVE T-ACIK(TIX) TO RTUTAR.
+		MOVE RTUTAR TO M-SATIR(66:15).
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE WSIRKET TO BSIRKET.
+		MOVE T-HESNO(TIX) TO BHESNO.
+		READ BAKIYE INVALID KEY CONTINUE.
+		MOVE T-ACIK(TIX) TO BBAKIYE.
+		IF DS-BAKIYE = "00"
+			REWRITE BAKIYE-KAYDI
+		ELSE
+			WRITE BAKIYE-KAYDI.
+	TASMA-UYARI.
+		IF TABLO-TASTI NOT = "E" GO TO TASMA-UYARI-EXIT.
+		MOVE WATLANAN TO GATLANAN.
+		DISPLAY "UYARI: HESAP TABLOSU DOLU (200), MIZAN EKSIK !"
+			LINE 11 POSITION 25 REVERSE.
+		DISPLAY "ATLANAN HAREKET SAYISI :" LINE 12 POSITION 25.
+		DISPLAY GATLANAN LINE 12 POSITION 50.
+		MOVE SPACES TO M-SATIR.
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO M-SATIR.
+		MOVE "UYARI: HESAP TABLOSU DOLU (200), MIZAN EKSIK !"
+			TO M-SATIR(1:48).
+		MOVE "ATLANAN HAREKET SAYISI :" TO M-SATIR(50:24).
+		MOVE GATLANAN TO M-SATIR(75:5).
+		WRITE M-SATIR AFTER ADVANCING 1 LINE.
+	TASMA-UYARI-EXIT.
+		CONTINUE.
