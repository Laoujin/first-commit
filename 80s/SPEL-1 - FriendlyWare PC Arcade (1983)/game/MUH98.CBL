@@ -0,0 +1,190 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MUH98.
+	AUTHOR. EROKOM AS.
+*******************************************************************
+*********  MUHYIL'A YANLIS AKTARILMIS BIR KAYDIN IPTALI      *****
+********* HESAP NO TIPI : 283/3                               *****
+********* TARIH         : 10/06/1986                          *****
+*******************************************************************
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER. NCR-PC.
+	OBJECT-COMPUTER. NCR-PC.
+	SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT MUHYIL ASSIGN TO RANDOM "YENI.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS YHYUKNO-ANAHTAR
+			ALTERNATE RECORD KEY YHFISNO  WITH DUPLICATES
+			ALTERNATE RECORD KEY YHFISKEY WITH DUPLICATES
+			FILE STATUS IS DS-MUHYIL.
+		SELECT KONTROL ASSIGN TO RANDOM "KONTROL.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS KANAHTAR
+			FILE STATUS IS DS-KONTROL.
+		SELECT BAKIYE ASSIGN TO RANDOM "BAKIYE.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS BANAHTAR
+			FILE STATUS IS DS-BAKIYE.
+		SELECT IPTAL  ASSIGN TO PRINTER "IPTAL.LST".
+	DATA DIVISION.
+	FILE SECTION.
+		COPY "MUHYIL.COP".
+		COPY "KONTROL.COP".
+		COPY "BAKIYE.COP".
+	FD	IPTAL	LABEL RECORDS STANDARD.
+	01	I-SATIR				PIC X(132).
+	WORKING-STORAGE SECTION.
+	77	CEV		PIC X(1) VALUE SPACES.
+	77	WSIRKET		PIC X(1) VALUE SPACES.
+	77	WYUKNO		PIC X(5) VALUE SPACES.
+	77	DS-MUHYIL	PIC X(2).
+	77	DS-KONTROL	PIC X(2).
+	77	KONTROL-ACIK	PIC X(1) VALUE "H".
+	77	DS-BAKIYE	PIC X(2).
+	77	BAKIYE-ACIK	PIC X(1) VALUE "H".
+	77	IPTAL-ACIK	PIC X(1) VALUE "H".
+	77	RTUTAR		PIC ZZZ.ZZZ.ZZZ,ZZ.
+	01	WTARIH		PIC 9(6).
+	01	WTARIH-R REDEFINES WTARIH.
+		02 WTYIL		PIC 99.
+		02 WTAY			PIC 99.
+		02 WTGUN		PIC 99.
+	PROCEDURE DIVISION.
+	BASLA.
+		OPEN I-O MUHYIL.
+		OPEN I-O KONTROL.
+		IF DS-KONTROL = "00" MOVE "E" TO KONTROL-ACIK.
+		OPEN I-O BAKIYE.
+		IF DS-BAKIYE = "00" MOVE "E" TO BAKIYE-ACIK.
+		ACCEPT WTARIH FROM DATE.
+		DISPLAY SPACE ERASE.
+		DISPLAY "MUH98 - YILLIK KAYIT IPTALI" LINE 1 POSITION 1
+			REVERSE.
+		DISPLAY "----------------------------------------------"
+			LINE 2 POSITION 1.
+		DISPLAY "SIRKET KODU GIRINIZ ? [ ]" LINE 4 POSITION 25.
+		ACCEPT WSIRKET LINE 4 POSITION 48 TAB.
+		DISPLAY "IPTAL EDILECEK YUKNO GIRINIZ ? [     ]"
+			LINE 5 POSITION 25.
+		ACCEPT WYUKNO LINE 5 POSITION 58 TAB.
+		MOVE WSIRKET TO YHSIRKET.
+		MOVE WYUKNO TO YHYUKNO.
+		READ MUHYIL INVALID KEY
+			DISPLAY "BOYLE BIR KAYIT YOK"
+				LINE 20 POSITION 25
+			GO TO KAPAT.
+		PERFORM KAYIT-GOSTER.
+		DISPLAY "BU KAYIT IPTAL EDILSIN MI [E/H] ? [   ]"
+			LINE 15 POSITION 25.
+		ACCEPT CEV LINE 15 POSITION 60 TAB.
+		IF CEV NOT = "E" GO TO KAPAT.
+		IF KONTROL-ACIK = "E" PERFORM KONTROL-DUZELT.
+		IF KONTROL-ACIK = "E" AND BAKIYE-ACIK = "E"
+			PERFORM BAKIYE-DUZELT.
+		PERFORM IPTAL-YAZ.
+		DELETE MUHYIL RECORD.
+		DISPLAY "KAYIT IPTAL EDILDI" LINE 20 POSITION 25.
+	KAPAT.
+		CLOSE MUHYIL.
+		IF KONTROL-ACIK = "E" CLOSE KONTROL.
+		IF BAKIYE-ACIK = "E" CLOSE BAKIYE.
+		IF IPTAL-ACIK = "E" CLOSE IPTAL.
+		STOP RUN.
+	KAYIT-GOSTER.
+		DISPLAY "SIRKET   :" LINE 7 POSITION 25.
+		DISPLAY YHSIRKET LINE 7 POSITION 37.
+		DISPLAY "YUKNO    :" LINE 8 POSITION 25.
+		DISPLAY YHYUKNO LINE 8 POSITION 37.
+		DISPLAY "TARIH    :" LINE 9 POSITION 25.
+		DISPLAY YHGUN LINE 9 POSITION 37.
+		DISPLAY "/" LINE 9 POSITION 39.
+		DISPLAY YHAY LINE 9 POSITION 40.
+		DISPLAY "/" LINE 9 POSITION 42.
+		DISPLAY YHYIL LINE 9 POSITION 43.
+		DISPLAY "FIS NO   :" LINE 10 POSITION 25.
+		DISPLAY YHFISNO LINE 10 POSITION 37.
+		DISPLAY "HESAP NO :" LINE 11 POSITION 25.
+		DISPLAY YHHESNO LINE 11 POSITION 37.
+		DISPLAY "ACIKLAMA :" LINE 12 POSITION 25.
+		DISPLAY YHIZH LINE 12 POSITION 37.
+		DISPLAY "B/A      :" LINE 13 POSITION 25.
+		DISPLAY YHBA LINE 13 POSITION 37.
+		MOVE YHTL TO RTUTAR.
+		DISPLAY "TUTAR    :" LINE 14 POSITION 25.
+		DISPLAY RTUTAR LINE 14 POSITION 37.
+	KONTROL-DUZELT.
+		MOVE YHSIRKET TO KSIRKET.
+		MOVE YHAKTARILYIL TO KYIL.
+		READ KONTROL INVALID KEY
+			DISPLAY "KONTROL KAYDI BULUNAMADI"
+				LINE 21 POSITION 25.
+		IF DS-KONTROL = "00" AND YHBA = "A"
+			SUBTRACT YHTL FROM KTOPALAC.
+		IF DS-KONTROL = "00" AND YHBA NOT = "A"
+			SUBTRACT YHTL FROM KTOPBORC.
+		IF DS-KONTROL = "00"
+			REWRITE KONTROL-KAYDI.
+	BAKIYE-DUZELT.
+		IF DS-KONTROL NOT = "00" GO TO BAKIYE-DUZELT-EXIT.
+		IF KMIZANYUKNO-ANAHTAR = SPACES
+			GO TO BAKIYE-DUZELT-EXIT.
+		IF YHYUKNO-ANAHTAR > KMIZANYUKNO-ANAHTAR
+			GO TO BAKIYE-DUZELT-EXIT.
+		MOVE YHSIRKET TO BSIRKET.
+		MOVE YHHESNO TO BHESNO.
+		READ BAKIYE INVALID KEY
+			DISPLAY "BAKIYE KAYDI BULUNAMADI"
+				LINE 22 POSITION 25
+			GO TO BAKIYE-DUZELT-EXIT.
+		IF YHBA = "A"
+			ADD YHTL TO BBAKIYE
+		ELSE
+			SUBTRACT YHTL FROM BBAKIYE.
+		REWRITE BAKIYE-KAYDI.
+	BAKIYE-DUZELT-EXIT.
+		CONTINUE.
+	IPTAL-YAZ.
+		IF IPTAL-ACIK NOT = "E"
+			OPEN OUTPUT IPTAL
+			MOVE "E" TO IPTAL-ACIK
+			PERFORM IPTAL-BASLIK.
+		MOVE SPACES TO I-SATIR.
+		MOVE YHSIRKET TO I-SATIR(1:1).
+		MOVE YHYUKNO TO I-SATIR(3:5).
+		MOVE YHGUN TO I-SATIR(9:2).
+		MOVE "/" TO I-SATIR(11:1).
+		MOVE YHAY TO I-SATIR(12:2).
+		MOVE "/" TO I-SATIR(14:1).
+		MOVE YHYIL TO I-SATIR(15:2).
+		MOVE YHFISNO TO I-SATIR(18:5).
+		MOVE YHHESNO TO I-SATIR(24:9).
+		MOVE YHBA TO I-SATIR(34:1).
+		MOVE YHTL TO RTUTAR.
+		MOVE RTUTAR TO I-SATIR(36:15).
+		MOVE WTGUN TO I-SATIR(52:2).
+		MOVE "/" TO I-SATIR(54:1).
+		MOVE WTAY TO I-SATIR(55:2).
+		MOVE "/" TO I-SATIR(57:1).
+		MOVE WTYIL TO I-SATIR(58:2).
+		WRITE I-SATIR AFTER ADVANCING 1 LINE.
+	IPTAL-BASLIK.
+		MOVE SPACES TO I-SATIR.
+		MOVE "YILLIK KAYIT IPTAL RAPORU" TO I-SATIR(1:25).
+		WRITE I-SATIR AFTER ADVANCING PAGE.
+		MOVE SPACES TO I-SATIR.
+		MOVE "S" TO I-SATIR(1:1).
+		MOVE "YUKNO" TO I-SATIR(3:5).
+		MOVE "TARIH" TO I-SATIR(9:5).
+		MOVE "FISNO" TO I-SATIR(18:5).
+		MOVE "HESAP NO" TO I-SATIR(24:8).
+		MOVE "B/A" TO I-SATIR(34:3).
+		MOVE "TUTAR" TO I-SATIR(36:5).
+		MOVE "IPTAL TARIHI" TO I-SATIR(52:12).
+		WRITE I-SATIR AFTER ADVANCING 1 LINE.
+		MOVE ALL "-" TO I-SATIR.
+		WRITE I-SATIR AFTER ADVANCING 1 LINE.
