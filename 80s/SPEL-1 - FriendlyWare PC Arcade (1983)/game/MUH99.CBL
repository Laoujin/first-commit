@@ -3,9 +3,7 @@
 	AUTHOR. EROKOM AS.
 *******************************************************************
 *********  MUHGUN DEKI GUNLUK HAREKETLERI MUHYIL'A ILAVE ETME *****
-********* SIRKET KODU   : 1                                   *****
 ********* HESAP NO TIPI : 283/3                               *****
-********* FIRMA         : YUKSEL KAHVE                        *****
 ********* TARIH         : 21/04/1985                          *****
 *******************************************************************
 	ENVIRONMENT DIVISION.
@@ -17,81 +15,193 @@
 	FILE-CONTROL.
 		SELECT MUHGUN ASSIGN TO RANDOM "GUNLUK.DAT"
 			ORGANIZATION IS INDEXED
-			ACCESS MODE IS SEQUENTIAL
-			RECORD KEY IS HYUKNO
-		       ALTERNATE RECORD KEY IS HFISKEY WITH DUPLICATES 
-		       ALTERNATE RECORD KEY IS HFISNO  WITH DUPLICATES.
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS HYUKNO-ANAHTAR
+		       ALTERNATE RECORD KEY IS HFISKEY WITH DUPLICATES
+		       ALTERNATE RECORD KEY IS HFISNO  WITH DUPLICATES
+			FILE STATUS IS DS-MUHGUN.
 		SELECT MUHYIL ASSIGN TO RANDOM "YENI.DAT"
 			ORGANIZATION IS INDEXED
 			ACCESS MODE IS RANDOM
-			RECORD KEY IS YHYUKNO
+			RECORD KEY IS YHYUKNO-ANAHTAR
 			ALTERNATE RECORD KEY YHFISNO  WITH DUPLICATES;
-			ALTERNATE RECORD KEY YHFISKEY WITH DUPLICATES.
+			ALTERNATE RECORD KEY YHFISKEY WITH DUPLICATES
+			FILE STATUS IS DS-MUHYIL.
+		SELECT KONTROL ASSIGN TO RANDOM "KONTROL.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS KANAHTAR
+			FILE STATUS IS DS-KONTROL.
+		SELECT HESAP ASSIGN TO RANDOM "HESAP.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS RANDOM
+			RECORD KEY IS RANAHTAR
+			FILE STATUS IS DS-HESAP.
+		SELECT RAPOR ASSIGN TO PRINTER "RAPOR.LST".
+		SELECT HATA  ASSIGN TO PRINTER "HATA.LST".
 	DATA DIVISION.
 	FILE SECTION.
 		COPY "MUHGUN.COP".
-	FD	MUHYIL	LABEL RECORDS STANDARD.
-	01	YHARKAY.
-		02 YHYUKNO			PIC X(5).
-		02 YHFISKEY.
-			03 YHTRH.
-			   04 YHYIL		PIC X(2).
-			   04 YHAY 		PIC X(2).
-			   04 YHGUN		PIC X(2).
-			03 YHFISNO		PIC X(5).
-		02 YHHESNO			PIC X(9).
-		02 YHIZH			PIC X(39).
-		02 YHBA				PIC X(1).
-		02 YHTL				PIC 9(9)V99 COMP-3.
+		COPY "MUHYIL.COP".
+		COPY "KONTROL.COP".
+	FD	HESAP	LABEL RECORDS STANDARD.
+	01	HESAP-KAYDI.
+		02 RANAHTAR.
+			03 RSIRKET		PIC X(1).
+			03 RHESNO		PIC X(9).
+		02 RHESAP-ADI			PIC X(30).
+	FD	RAPOR	LABEL RECORDS STANDARD.
+	01	R-SATIR				PIC X(132).
+	FD	HATA	LABEL RECORDS STANDARD.
+	01	H-SATIR				PIC X(132).
 	WORKING-STORAGE SECTION.
 	77   CEV	PIC X(1) VALUE SPACES.
 	77   SOKU	PIC 9(5) VALUE ZERO.
 	77   SYAZ	PIC 9(5) VALUE ZERO.
+	77   WRED	PIC 9(5) VALUE ZERO.
+	77	DS-MUHGUN	PIC X(2).
 	77	GOS	PIC Z(5).
 	77	WBORC		PIC 9(11)V99 VALUE ZERO.
 	77	WALAC		PIC 9(11)V99 VALUE ZERO.
 	77	ZTL  		PIC ZZ.ZZZ.ZZZ.ZZZ,ZZ.
         77      WYUKNO          PIC 9(5) VALUE 70000.
+	77	DS-KONTROL	PIC X(2).
+	01	WTARIH		PIC 9(6).
+	01	WTARIH-R REDEFINES WTARIH.
+		02 WTYIL		PIC 99.
+		02 WTAY			PIC 99.
+		02 WTGUN		PIC 99.
+	77	RAPOR-ACIK	PIC X(1) VALUE "H".
+	77	RSAYFA		PIC 9(3) VALUE ZERO.
+	77	RSATIRSAY	PIC 9(3) VALUE ZERO.
+	77	RTARIH		PIC X(8).
+	77	RTUTAR		PIC ZZZ.ZZZ.ZZZ,ZZ.
+	77	RSAYFANO	PIC ZZ9.
+	77	DS-MUHYIL	PIC X(2).
+	77	WYUKNO-ILK	PIC 9(5).
+	77	RCYUKNO		PIC 9(5).
+	77	RCSAYAC		PIC 9(5) VALUE ZERO.
+	77	RCBORC		PIC 9(11)V99 VALUE ZERO.
+	77	RCALAC		PIC 9(11)V99 VALUE ZERO.
+	77	MUTABIK		PIC X(1) VALUE "E".
+		88 MUTABIK-DEGIL	VALUE "H".
+	77	WDEVAM		PIC X(1) VALUE SPACES.
+	77	KYIL-GECICI	PIC 99 VALUE ZERO.
+	77	WSIRKET		PIC X(1) VALUE SPACES.
+	77	DS-HESAP	PIC X(2).
+	77	HATA-ACIK	PIC X(1) VALUE "H".
+	77	WHATA-SEBEP	PIC X(40) VALUE SPACES.
 	PROCEDURE DIVISION.
 	BASLA.
-		OPEN INPUT MUHGUN OUTPUT MUHYIL.
+		OPEN I-O MUHGUN.
+		OPEN I-O MUHYIL.
+		IF DS-MUHYIL = "35"
+			OPEN OUTPUT MUHYIL
+			CLOSE MUHYIL
+			OPEN I-O MUHYIL.
+		OPEN INPUT HESAP.
+		IF DS-HESAP NOT = "00"
+			DISPLAY "HESAP PLANI (HESAP.DAT) BULUNAMADI"
+				LINE 10 POSITION 25
+			GO TO KAPAT-ACIL.
+		ACCEPT WTARIH FROM DATE.
 		DISPLAY SPACE ERASE.
 		DISPLAY "BINDALLI/METMAK" LINE 1 POSITION 1 REVERSE.
 		DISPLAY "GUNLUK MUHASEBE HAREKETLERINI YILLIGA TASIMA"
 			LINE 2 POSITION 25.
 		DISPLAY "--------------------------------------------"
 			LINE 3 POSITION 25.
+		DISPLAY "SIRKET KODU GIRINIZ ? [ ]" LINE 4 POSITION 25.
+		ACCEPT WSIRKET LINE 4 POSITION 48 TAB.
+		MOVE WSIRKET TO KSIRKET.
+		PERFORM KONTROL-AC.
+		MOVE WTYIL TO KYIL.
+		READ KONTROL INVALID KEY
+			PERFORM ONCEKI-YIL-YUKNO
+			MOVE SPACES TO KSONHYUKNO-ANAHTAR
+			MOVE SPACES TO KMIZANYUKNO-ANAHTAR
+			MOVE ZERO TO KTOPBORC KTOPALAC
+			MOVE "23" TO DS-KONTROL.
+		IF DS-KONTROL = "00"
+			MOVE KSONYUKNO TO WYUKNO.
+		MOVE WYUKNO TO WYUKNO-ILK.
 		DISPLAY "ISE BASLAMAK ICIN [ B ] GIRIN ? [   ]"
 			LINE 5 POSITION 25.
 		ACCEPT CEV LINE 5 POSITION 59 TAB.
 		IF CEV NOT = "B" GO TO KAPAT.
+		MOVE WSIRKET TO HSIRKET.
+		MOVE LOW-VALUES TO HYUKNO.
+		IF KSONHYUKNO-ANAHTAR = SPACES
+			START MUHGUN KEY IS NOT LESS THAN HYUKNO-ANAHTAR
+				INVALID KEY CONTINUE
+			GO TO BASLA-DEVAM.
+		DISPLAY "YARIM KALAN AKTARIM VAR"
+			LINE 6 POSITION 25.
+		DISPLAY "KALDIGI YERDEN DEVAM ? [E/H] [   ]"
+			LINE 7 POSITION 25.
+		ACCEPT WDEVAM LINE 7 POSITION 51 TAB.
+		IF WDEVAM = "E"
+			MOVE KSONHYUKNO-ANAHTAR TO HYUKNO-ANAHTAR
+			START MUHGUN KEY IS GREATER THAN HYUKNO-ANAHTAR
+				INVALID KEY CONTINUE
+		ELSE
+			START MUHGUN KEY IS NOT LESS THAN HYUKNO-ANAHTAR
+				INVALID KEY CONTINUE.
+	BASLA-DEVAM.
+		DISPLAY SPACES LINE 6 POSITION 1 SIZE 80.
+		DISPLAY SPACES LINE 7 POSITION 1 SIZE 80.
+		OPEN OUTPUT RAPOR.
+		MOVE "E" TO RAPOR-ACIK.
+		PERFORM RAPOR-BASLIK.
 		DISPLAY SPACES LINE 5 POSITION 1 SIZE 80.
 		DISPLAY " OKUNAN GUNLUK HAREKET :" LINE 5 POSITION 25.
 		DISPLAY "YAZILAN YILLIK HAREKET :" LINE 7 POSITION 25.
 	OKU.
-		READ MUHGUN WITH NO LOCK AT END GO TO SON.
+		READ MUHGUN NEXT RECORD WITH NO LOCK AT END GO TO SON.
+		IF HSIRKET NOT = WSIRKET GO TO SON.
+		IF HDURUM-AKTARILDI GO TO OKU.
 		ADD 1 TO SOKU.
 		MOVE SOKU TO GOS.
 		DISPLAY GOS LINE 5 POSITION 49.
+		IF HBA NOT = "B" AND HBA NOT = "A"
+			MOVE "HBA GECERSIZ (B/A DEGIL)" TO WHATA-SEBEP
+			PERFORM HATA-SATIR
+			GO TO OKU.
+		MOVE WSIRKET TO RSIRKET.
+		MOVE HHESNO TO RHESNO.
+		READ HESAP INVALID KEY
+			MOVE "HESAP NO TANIMSIZ" TO WHATA-SEBEP
+			PERFORM HATA-SATIR
+			GO TO OKU.
 		ADD 1 TO WYUKNO.
-		MOVE WYUKNO TO HYUKNO.
-		MOVE HYUKNO TO YHYUKNO.
+		MOVE WSIRKET TO YHSIRKET.
+		MOVE WYUKNO TO YHYUKNO.
 		MOVE HTRH TO YHTRH.
 		MOVE HFISNO TO YHFISNO.
 		MOVE HHESNO TO YHHESNO.
 		MOVE HIZH TO YHIZH.
 		MOVE HTL TO YHTL.
 		MOVE HBA TO YHBA.
+		MOVE WTYIL TO YHAKTARILYIL.
+		MOVE HYUKNO-ANAHTAR TO YHKAYNAK-ANAHTAR.
 		WRITE YHARKAY INVALID KEY
 			DISPLAY HYUKNO LINE 15 POSITION 1
 			DISPLAY "SIRA NOLU GUNLUK KAYIT MUHYIL'DA VAR"
 				LINE 15 POSITION 7
+			MOVE "SIRA NOLU GUNLUK KAYIT MUHYIL'DA VAR"
+				TO WHATA-SEBEP
+			PERFORM HATA-SATIR
 			GO TO OKU.
 		IF HBA = "A" ADD HTL TO WALAC
 			     ELSE
 			     ADD HTL TO WBORC.
+		MOVE "E" TO HDURUM.
+		REWRITE GHAREKAY.
+		ADD 1 TO SYAZ.
+		PERFORM RAPOR-SATIR.
 		MOVE WYUKNO TO GOS.
 		DISPLAY GOS LINE 7 POSITION 49.
+		PERFORM KONTROL-CHECKPOINT.
 		GO TO OKU.
 	SON.
 		DISPLAY "TASINAN HAREKETLERIN YEKUNU"
@@ -105,7 +215,179 @@
 		MOVE WBORC TO ZTL.
 		DISPLAY ZTL LINE 23 POSITION 33.
 		ACCEPT CEV LINE 24 POSITION 25.
+		MOVE SPACES TO KSONHYUKNO-ANAHTAR.
+		PERFORM MUTABAKAT.
+		PERFORM RAPOR-TOPLAM.
+		ADD WBORC TO KTOPBORC.
+		ADD WALAC TO KTOPALAC.
+		MOVE WYUKNO TO KSONYUKNO.
+		IF DS-KONTROL = "00"
+			REWRITE KONTROL-KAYDI
+		ELSE
+			WRITE KONTROL-KAYDI.
 	KAPAT.
+		CLOSE MUHGUN MUHYIL KONTROL HESAP.
+		IF RAPOR-ACIK = "E" CLOSE RAPOR.
+		IF HATA-ACIK = "E" CLOSE HATA.
+		STOP RUN.
+	KAPAT-ACIL.
 		CLOSE MUHGUN MUHYIL.
 		STOP RUN.
+	KONTROL-CHECKPOINT.
+		MOVE HYUKNO-ANAHTAR TO KSONHYUKNO-ANAHTAR.
+		MOVE WYUKNO TO KSONYUKNO.
+		IF DS-KONTROL = "00"
+			REWRITE KONTROL-KAYDI
+		ELSE
+			WRITE KONTROL-KAYDI.
+	KONTROL-AC.
+		OPEN I-O KONTROL.
+		IF DS-KONTROL = "35"
+			OPEN OUTPUT KONTROL
+			CLOSE KONTROL
+			OPEN I-O KONTROL.
+	ONCEKI-YIL-YUKNO.
+		MOVE 70000 TO WYUKNO.
+		IF WTYIL = ZERO GO TO ONCEKI-YIL-YUKNO-EXIT.
+		COMPUTE KYIL-GECICI = WTYIL - 1.
+		MOVE WSIRKET TO KSIRKET.
+		MOVE KYIL-GECICI TO KYIL.
+		READ KONTROL INVALID KEY CONTINUE.
+		IF DS-KONTROL = "00" MOVE KSONYUKNO TO WYUKNO.
+		MOVE WSIRKET TO KSIRKET.
+		MOVE WTYIL TO KYIL.
+	ONCEKI-YIL-YUKNO-EXIT.
+		CONTINUE.
+	MUTABAKAT.
+		IF SOKU NOT = SYAZ + WRED MOVE "H" TO MUTABIK.
+		ADD 1 TO WYUKNO-ILK.
+		PERFORM MUTABAKAT-OKU
+			VARYING RCYUKNO FROM WYUKNO-ILK BY 1
+			UNTIL RCYUKNO > WYUKNO.
+		IF RCSAYAC NOT = SYAZ MOVE "H" TO MUTABIK.
+		IF RCBORC NOT = WBORC MOVE "H" TO MUTABIK.
+		IF RCALAC NOT = WALAC MOVE "H" TO MUTABIK.
+		IF MUTABIK-DEGIL
+			DISPLAY "MUHYIL ILE MUHGUN MUTABIK DEGIL !"
+				LINE 15 POSITION 1.
+	MUTABAKAT-OKU.
+		MOVE WSIRKET TO YHSIRKET.
+		MOVE RCYUKNO TO YHYUKNO.
+		READ MUHYIL INVALID KEY CONTINUE.
+		IF DS-MUHYIL = "00"
+			MOVE YHKAYNAK-ANAHTAR TO HYUKNO-ANAHTAR
+			READ MUHGUN KEY IS HYUKNO-ANAHTAR
+				INVALID KEY CONTINUE
+			IF DS-MUHGUN = "00"
+				ADD 1 TO RCSAYAC
+				IF HBA = "A" ADD HTL TO RCALAC
+					     ELSE
+					     ADD HTL TO RCBORC.
+	RAPOR-BASLIK.
+		ADD 1 TO RSAYFA.
+		MOVE ZERO TO RSATIRSAY.
+		MOVE WTGUN TO RTARIH(1:2).
+		MOVE "/" TO RTARIH(3:1).
+		MOVE WTAY TO RTARIH(4:2).
+		MOVE "/" TO RTARIH(6:1).
+		MOVE WTYIL TO RTARIH(7:2).
+		MOVE RSAYFA TO RSAYFANO.
+		MOVE SPACES TO R-SATIR.
+		MOVE "GUNLUK->YILLIK TRANSFER RAPORU" TO R-SATIR(30:30).
+		MOVE "TARIH :" TO R-SATIR(100:7).
+		MOVE RTARIH TO R-SATIR(107:8).
+		MOVE "SAYFA :" TO R-SATIR(118:7).
+		MOVE RSAYFANO TO R-SATIR(125:3).
+		WRITE R-SATIR AFTER ADVANCING PAGE.
+		MOVE SPACES TO R-SATIR.
+		MOVE "SIRKET KODU :" TO R-SATIR(1:13).
+		MOVE WSIRKET TO R-SATIR(15:1).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		MOVE "TARIH" TO R-SATIR(1:5).
+		MOVE "FIS NO" TO R-SATIR(11:6).
+		MOVE "HESAP NO" TO R-SATIR(19:8).
+		MOVE "ACIKLAMA" TO R-SATIR(30:8).
+		MOVE "B/A" TO R-SATIR(71:3).
+		MOVE "TUTAR" TO R-SATIR(76:5).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE ALL "-" TO R-SATIR.
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		ADD 5 TO RSATIRSAY.
+	RAPOR-SATIR.
+		IF RSATIRSAY NOT < 55 PERFORM RAPOR-BASLIK.
+		MOVE SPACES TO R-SATIR.
+		MOVE HGUN TO R-SATIR(1:2).
+		MOVE "/" TO R-SATIR(3:1).
+		MOVE HAY TO R-SATIR(4:2).
+		MOVE "/" TO R-SATIR(6:1).
+		MOVE HYIL TO R-SATIR(7:2).
+		MOVE HFISNO TO R-SATIR(11:5).
+		MOVE HHESNO TO R-SATIR(19:9).
+		MOVE HIZH TO R-SATIR(30:39).
+		MOVE HBA TO R-SATIR(71:1).
+		MOVE HTL TO RTUTAR.
+		MOVE RTUTAR TO R-SATIR(76:15).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		ADD 1 TO RSATIRSAY.
+	RAPOR-TOPLAM.
+		MOVE SPACES TO R-SATIR.
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		MOVE "TASINAN HAREKETLERIN YEKUNU" TO R-SATIR(1:27).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		MOVE "ALACAK :" TO R-SATIR(1:8).
+		MOVE WALAC TO RTUTAR.
+		MOVE RTUTAR TO R-SATIR(10:15).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		MOVE "  BORC :" TO R-SATIR(1:8).
+		MOVE WBORC TO RTUTAR.
+		MOVE RTUTAR TO R-SATIR(10:15).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+		MOVE SPACES TO R-SATIR.
+		IF MUTABIK-DEGIL
+		   MOVE "MUTABAKAT : DEGIL !" TO R-SATIR(1:19)
+		ELSE
+		   MOVE "MUTABAKAT : TAMAM" TO R-SATIR(1:17).
+		WRITE R-SATIR AFTER ADVANCING 1 LINE.
+	HATA-BASLIK.
+		MOVE SPACES TO H-SATIR.
+		MOVE "GUNLUK->YILLIK TRANSFER RED LISTESI"
+			TO H-SATIR(1:36).
+		WRITE H-SATIR AFTER ADVANCING PAGE.
+		MOVE SPACES TO H-SATIR.
+		MOVE "S" TO H-SATIR(1:1).
+		MOVE "YUKNO" TO H-SATIR(3:5).
+		MOVE "TARIH" TO H-SATIR(9:5).
+		MOVE "FIS NO" TO H-SATIR(18:6).
+		MOVE "HESAP NO" TO H-SATIR(26:8).
+		MOVE "TUTAR" TO H-SATIR(37:5).
+		MOVE "SEBEP" TO H-SATIR(55:5).
+		WRITE H-SATIR AFTER ADVANCING 1 LINE.
+		MOVE ALL "-" TO H-SATIR.
+		WRITE H-SATIR AFTER ADVANCING 1 LINE.
+	HATA-SATIR.
+		ADD 1 TO WRED.
+		IF HATA-ACIK NOT = "E"
+			OPEN OUTPUT HATA
+			MOVE "E" TO HATA-ACIK
+			PERFORM HATA-BASLIK.
+		MOVE SPACES TO H-SATIR.
+		MOVE HSIRKET TO H-SATIR(1:1).
+		MOVE HYUKNO TO H-SATIR(3:5).
+		MOVE HGUN TO H-SATIR(9:2).
+		MOVE "/" TO H-SATIR(11:1).
+		MOVE HAY TO H-SATIR(12:2).
+		MOVE "/" TO H-SATIR(14:1).
+		MOVE HYIL TO H-SATIR(15:2).
+		MOVE HFISNO TO H-SATIR(18:5).
+		MOVE HHESNO TO H-SATIR(26:9).
+		MOVE HTL TO RTUTAR.
+		MOVE RTUTAR TO H-SATIR(37:15).
+		MOVE WHATA-SEBEP TO H-SATIR(55:40).
+		WRITE H-SATIR AFTER ADVANCING 1 LINE.
 
\ No newline at end of file
